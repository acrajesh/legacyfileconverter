@@ -0,0 +1,69 @@
+      *****************************************************************
+      * EBCXLT - EBCDIC (CP037) to ASCII byte translator               *
+      * Shared subprogram called by every converter that reads        *
+      * character data out of an EBCDIC source file.  Builds its      *
+      * translate table once (first call) and reuses it on every      *
+      * subsequent call for the life of the run.                      *
+      *                                                                *
+      * LINKAGE:                                                      *
+      *   01  LK-BUFFER      PIC X(32000)  - buffer to translate      *
+      *   01  LK-LENGTH      PIC 9(5) COMP - number of bytes in use   *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EBCXLT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TABLE-BUILT               PIC X VALUE 'N'.
+           88  TABLE-IS-BUILT           VALUE 'Y'.
+       COPY "ebcasc.cpy".
+       01  WS-SUB                       PIC 9(5) COMP.
+       LINKAGE SECTION.
+       01  LK-BUFFER                    PIC X(32000).
+       01  LK-LENGTH                    PIC 9(5) COMP.
+       PROCEDURE DIVISION USING LK-BUFFER LK-LENGTH.
+       000-MAIN.
+           IF NOT TABLE-IS-BUILT
+               PERFORM 100-BUILD-TABLE
+               SET TABLE-IS-BUILT TO TRUE
+           END-IF
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > LK-LENGTH
+               MOVE WS-E2A-ENTRY(FUNCTION ORD(LK-BUFFER(WS-SUB:1)))
+                 TO LK-BUFFER(WS-SUB:1)
+           END-PERFORM
+           GOBACK.
+
+       100-BUILD-TABLE.
+           MOVE X"000102039C09867F" TO WS-E2A-TABLE(1:8)
+           MOVE X"978D8E0B0C0D0E0F" TO WS-E2A-TABLE(9:8)
+           MOVE X"101112139D850887" TO WS-E2A-TABLE(17:8)
+           MOVE X"1819928F1C1D1E1F" TO WS-E2A-TABLE(25:8)
+           MOVE X"80818283840A171B" TO WS-E2A-TABLE(33:8)
+           MOVE X"88898A8B8C050607" TO WS-E2A-TABLE(41:8)
+           MOVE X"9091169394959604" TO WS-E2A-TABLE(49:8)
+           MOVE X"98999A9B14159E1A" TO WS-E2A-TABLE(57:8)
+           MOVE X"20A0E2E4E0E1E3E5" TO WS-E2A-TABLE(65:8)
+           MOVE X"E7F1A22E3C282B7C" TO WS-E2A-TABLE(73:8)
+           MOVE X"26E9EAEBE8EDEEEF" TO WS-E2A-TABLE(81:8)
+           MOVE X"ECDF21242A293BAC" TO WS-E2A-TABLE(89:8)
+           MOVE X"2D2FC2C4C0C1C3C5" TO WS-E2A-TABLE(97:8)
+           MOVE X"C7D1A62C255F3E3F" TO WS-E2A-TABLE(105:8)
+           MOVE X"F8C9CACBC8CDCECF" TO WS-E2A-TABLE(113:8)
+           MOVE X"CC603A2340273D22" TO WS-E2A-TABLE(121:8)
+           MOVE X"D861626364656667" TO WS-E2A-TABLE(129:8)
+           MOVE X"6869ABBBF0FDFEB1" TO WS-E2A-TABLE(137:8)
+           MOVE X"B06A6B6C6D6E6F70" TO WS-E2A-TABLE(145:8)
+           MOVE X"7172AABAE6B8C6A4" TO WS-E2A-TABLE(153:8)
+           MOVE X"B57E737475767778" TO WS-E2A-TABLE(161:8)
+           MOVE X"797AA1BFD0DDDEAE" TO WS-E2A-TABLE(169:8)
+           MOVE X"5EA3A5B7A9A7B6BC" TO WS-E2A-TABLE(177:8)
+           MOVE X"BDBE5B5DAFA8B4D7" TO WS-E2A-TABLE(185:8)
+           MOVE X"7B41424344454647" TO WS-E2A-TABLE(193:8)
+           MOVE X"4849ADF4F6F2F3F5" TO WS-E2A-TABLE(201:8)
+           MOVE X"7D4A4B4C4D4E4F50" TO WS-E2A-TABLE(209:8)
+           MOVE X"5152B9FBFCF9FAFF" TO WS-E2A-TABLE(217:8)
+           MOVE X"5CF7535455565758" TO WS-E2A-TABLE(225:8)
+           MOVE X"595AB2D4D6D2D3D5" TO WS-E2A-TABLE(233:8)
+           MOVE X"3031323334353637" TO WS-E2A-TABLE(241:8)
+           MOVE X"3839B3DBDCD9DA9F" TO WS-E2A-TABLE(249:8).
