@@ -0,0 +1,66 @@
+      *****************************************************************
+      * ASCII output record for CUSTOMER-RECORD conversions.           *
+      * Field order mirrors customer.cpy.  Numeric-edited fields are  *
+      * sized to display the full precision of the source field.      *
+      *****************************************************************
+       01  CUSTOMER-OUT-RECORD.
+           05  OUT-CUSTOMER-ID              PIC 9(6).
+           05  OUT-LAST-NAME                PIC X(15).
+           05  OUT-FIRST-NAME               PIC X(10).
+           05  OUT-MIDDLE-INITIAL           PIC X.
+           05  OUT-STREET                   PIC X(25).
+           05  OUT-CITY                     PIC X(15).
+           05  OUT-STATE                    PIC XX.
+           05  OUT-ZIP-CODE                 PIC X(10).
+           05  OUT-PHONE-NUMBER             PIC X(12).
+           05  OUT-EMAIL                    PIC X(30).
+           05  OUT-ACCOUNT-NUMBER           PIC X(10).
+           05  OUT-ACCOUNT-TYPE             PIC X.
+           05  OUT-ACCOUNT-BALANCE          PIC S9(9)V99.
+           05  OUT-CREDIT-LIMIT             PIC S9(7)V99.
+           05  OUT-INTEREST-RATE            PIC S9(3)V9(3).
+           05  OUT-LAST-TRANSACTION-YEAR    PIC 9(4).
+           05  OUT-LAST-TRANSACTION-MONTH   PIC 9(2).
+           05  OUT-LAST-TRANSACTION-DAY     PIC 9(2).
+           05  OUT-LAST-TRANSACTION-AMOUNT  PIC S9(7)V99.
+           05  OUT-TRANSACTION-COUNT        PIC 9(5).
+           05  OUT-DISPLAY-NUMERIC          PIC 9(5).
+           05  OUT-DISPLAY-NUMERIC-SIGNED   PIC S9(5).
+           05  OUT-DISPLAY-DECIMAL          PIC 9(3)V99.
+           05  OUT-DISPLAY-DECIMAL-SIGNED   PIC S9(3)V99.
+           05  OUT-COMP-BINARY              PIC S9(4).
+           05  OUT-COMP-3-PACKED            PIC S9(7)V99.
+      * Wide enough to hold COMP-1/COMP-2 values realistic for this
+      * record (up to 18 integer digits) without truncating the
+      * high-order digits and producing a false round-trip mismatch
+      * in 2250-CHECK-FLOAT-FIELDS; IEEE-754's full ~308-exponent
+      * range is not representable in fixed-point decimal at all.
+           05  OUT-COMP-1-FLOAT             PIC -(17)9.9(6).
+           05  OUT-COMP-2-DOUBLE            PIC -(17)9.9(6).
+           05  OUT-SIGN-SEPARATE-LEADING    PIC S9(5).
+           05  OUT-SIGN-SEPARATE-TRAILING   PIC S9(5).
+           05  OUT-COMP-5-NATIVE            PIC S9(9).
+           05  OUT-COMP-6-UNSIGNED          PIC 9(5).
+           05  OUT-JUSTIFIED-FIELD          PIC X(10).
+           05  OUT-BLANK-WHEN-ZERO-FIELD    PIC 9(5).
+           05  OUT-SYNCHRONIZED-FIELD       PIC S9(4).
+           05  OUT-ITEMS                    OCCURS 5 TIMES.
+               10  OUT-ITEM-ID              PIC 9(3).
+               10  OUT-ITEM-NAME            PIC X(15).
+               10  OUT-ITEM-PRICE           PIC S9(5)V99.
+           05  OUT-REDEFINES-BLOB           PIC X(20).
+           05  OUT-ALT-CODE                 PIC X(5).
+           05  OUT-ALT-DESCRIPTION          PIC X(15).
+      *---------------------------------------------------------------
+      * Sign-normalized companions for CSV/JSON output (request 007).
+      * FIXED output keeps the fields above in their native PICTURE;
+      * CSV/JSON use these instead so every signed value follows the
+      * run's SIGNCONV convention regardless of source PICTURE.
+      *---------------------------------------------------------------
+           05  OUT-ACCOUNT-BALANCE-FMT      PIC X(20).
+           05  OUT-CREDIT-LIMIT-FMT         PIC X(20).
+           05  OUT-INTEREST-RATE-FMT        PIC X(20).
+           05  OUT-LAST-TXN-AMOUNT-FMT      PIC X(20).
+           05  OUT-COMP-3-PACKED-FMT        PIC X(20).
+           05  OUT-SIGN-SEP-LEADING-FMT     PIC X(20).
+           05  OUT-SIGN-SEP-TRAILING-FMT    PIC X(20).
