@@ -0,0 +1,146 @@
+      *****************************************************************
+      * EBCDRV - Multi-layout batch conversion driver.                *
+      *                                                                *
+      * Reads a control file of (INFILE,LAYOUT,OUTFILE) triplets, one *
+      * per line, and CALLs the converter subprogram for each line's  *
+      * LAYOUT so a single job run can process several copybook       *
+      * record types.  Onboarding a new extract with an existing      *
+      * layout is a new control-file line; onboarding a brand new     *
+      * layout means writing its converter subprogram (PARM-callable  *
+      * the same way EBCCONV is) and adding it to 1300-CALL-CONVERTER.*
+      *                                                                *
+      * Control file format (one triplet per line, comma separated):  *
+      *   INFILE,LAYOUT,OUTFILE                                       *
+      * Blank lines and lines starting with '*' are ignored.          *
+      * Supported LAYOUT values today:                                *
+      *   CUSTOMER    - CUSTOMER-RECORD (customer.cpy) via EBCCONV    *
+      *                                                                *
+      * PARM options (comma separated KEY=VALUE pairs):                *
+      *   CTLFILE=path     control file of triplets (required)        *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EBCDRV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN DYNAMIC WS-CTLFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CTL-LINE                        PIC X(200).
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      * Run parameters
+      *---------------------------------------------------------------
+       01  WS-PARM-STRING                  PIC X(200).
+       01  WS-KEY                          PIC X(20).
+       01  WS-VAL                          PIC X(80).
+       01  WS-CTLFILE                      PIC X(80).
+
+      *---------------------------------------------------------------
+      * File status / control
+      *---------------------------------------------------------------
+       01  WS-CTL-STATUS                   PIC XX.
+           88  WS-CTL-OK                   VALUE '00'.
+       01  WS-EOF-SW                       PIC X VALUE 'N'.
+           88  END-OF-CONTROL               VALUE 'Y'.
+       01  WS-LINE-COUNT                   PIC 9(9) COMP VALUE 0.
+       01  WS-JOB-COUNT                    PIC 9(9) COMP VALUE 0.
+       01  WS-ERROR-COUNT                  PIC 9(9) COMP VALUE 0.
+
+      *---------------------------------------------------------------
+      * Current triplet
+      *---------------------------------------------------------------
+       01  WS-CTL-INFILE                   PIC X(80).
+       01  WS-CTL-LAYOUT                   PIC X(20).
+       01  WS-CTL-OUTFILE                  PIC X(80).
+       01  WS-SUB-PARM                     PIC X(200).
+
+       LINKAGE SECTION.
+       01  LK-PARM                         PIC X(200).
+
+       PROCEDURE DIVISION USING LK-PARM.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CONTROL-FILE UNTIL END-OF-CONTROL
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           IF LK-PARM = SPACES OR LOW-VALUES
+               ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           ELSE
+               MOVE LK-PARM TO WS-PARM-STRING
+           END-IF
+           PERFORM 1100-PARSE-PARMS
+           OPEN INPUT CONTROL-FILE
+           IF NOT WS-CTL-OK
+               DISPLAY "EBCDRV0001-E UNABLE TO OPEN CONTROL FILE "
+                       WS-CTLFILE " STATUS " WS-CTL-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM 1900-READ-NEXT.
+
+       1100-PARSE-PARMS.
+           MOVE SPACES TO WS-KEY WS-VAL
+           UNSTRING WS-PARM-STRING DELIMITED BY "="
+               INTO WS-KEY WS-VAL
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-KEY) = "CTLFILE"
+               MOVE WS-VAL TO WS-CTLFILE
+           END-IF.
+
+       1900-READ-NEXT.
+           READ CONTROL-FILE
+               AT END
+                   SET END-OF-CONTROL TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LINE-COUNT
+           END-READ.
+
+       2000-PROCESS-CONTROL-FILE.
+           IF CTL-LINE = SPACES OR CTL-LINE(1:1) = "*"
+               CONTINUE
+           ELSE
+               PERFORM 2100-PARSE-TRIPLET
+               PERFORM 2200-CALL-CONVERTER
+           END-IF
+           PERFORM 1900-READ-NEXT.
+
+       2100-PARSE-TRIPLET.
+           MOVE SPACES TO WS-CTL-INFILE WS-CTL-LAYOUT WS-CTL-OUTFILE
+           UNSTRING CTL-LINE DELIMITED BY ","
+               INTO WS-CTL-INFILE WS-CTL-LAYOUT WS-CTL-OUTFILE
+           END-UNSTRING.
+
+       2200-CALL-CONVERTER.
+           MOVE SPACES TO WS-SUB-PARM
+           STRING "INFILE=" FUNCTION TRIM(WS-CTL-INFILE)
+                  ",OUTFILE=" FUNCTION TRIM(WS-CTL-OUTFILE)
+               DELIMITED BY SIZE INTO WS-SUB-PARM
+           END-STRING
+           EVALUATE FUNCTION TRIM(WS-CTL-LAYOUT)
+               WHEN "CUSTOMER"
+                   CALL "EBCCONV" USING WS-SUB-PARM
+                   CANCEL "EBCCONV"
+                   ADD 1 TO WS-JOB-COUNT
+               WHEN OTHER
+                   DISPLAY "EBCDRV0002-E UNKNOWN LAYOUT '"
+                           FUNCTION TRIM(WS-CTL-LAYOUT)
+                           "' AT CONTROL LINE " WS-LINE-COUNT
+                   ADD 1 TO WS-ERROR-COUNT
+           END-EVALUATE.
+
+       9000-TERMINATE.
+           CLOSE CONTROL-FILE
+           DISPLAY "EBCDRV0099-I CONTROL LINES READ = " WS-LINE-COUNT
+           DISPLAY "EBCDRV0099-I CONVERSIONS RUN    = " WS-JOB-COUNT
+           DISPLAY "EBCDRV0099-I ERRORS             = " WS-ERROR-COUNT
+           IF WS-ERROR-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
