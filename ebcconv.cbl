@@ -0,0 +1,1225 @@
+      *****************************************************************
+      * EBCCONV - EBCDIC to ASCII converter for CUSTOMER-RECORD.       *
+      *                                                                *
+      * Converts an EBCDIC CUSTOMER-RECORD (customer.cpy) sequential   *
+      * file to ASCII.  Output format defaults to a fixed-width       *
+      * ASCII layout (custout.cpy) but can be switched to delimited   *
+      * CSV or JSON-Lines, keyed by field name, via the OUTFMT run    *
+      * option.                                                       *
+      *                                                                *
+      * Runs standalone (PARM read from the command line) or as a     *
+      * subprogram - see EBCDRV, which CALLs this program once per    *
+      * control-file line, passing the PARM string via LK-PARM.       *
+      *                                                                *
+      * PARM options (comma separated KEY=VALUE pairs):                *
+      *   INFILE=path      EBCDIC input file (required)               *
+      *   OUTFILE=path     ASCII output file (required)               *
+      *   OUTFMT=FIXED|CSV|JSON   default FIXED                       *
+      *   RPTFILE=path     control-total reconciliation report;       *
+      *                    defaults to OUTFILE with .ctlrpt appended  *
+      *   CKPTFILE=path    checkpoint file; defaults to OUTFILE with  *
+      *                    .ckpt appended                             *
+      *   CKPTFREQ=n       checkpoint every n input records (1000)    *
+      *   RESTART=Y        resume from the last checkpoint, skipping  *
+      *                    already-converted records and extending    *
+      *                    the existing output file                   *
+      *   FLTEXCFILE=path  COMP-1/COMP-2 round-trip exception log;    *
+      *                    defaults to OUTFILE with .fltexc appended  *
+      *   SIGNCONV=TRAIL|LEAD|SEP   sign convention applied to        *
+      *                    SIGN-SEPARATE and COMP-3 fields in CSV/    *
+      *                    JSON output (FIXED keeps native PICTUREs); *
+      *                    default TRAIL                              *
+      *   DTEXCFILE=path   LAST-TRANSACTION-DATE validation exception *
+      *                    log; defaults to OUTFILE with .dtexc       *
+      *                    appended                                   *
+      *   JOBLOGFILE=path  run-history audit log, appended (never     *
+      *                    truncated) across jobs; default            *
+      *                    ebcconv.audit.log in the current directory *
+      *                                                                *
+      * REDEFINES-EXAMPLE / REDEFINES-ALTERNATIVE:  for LOAN accounts *
+      * (ACCOUNT-TYPE = 'L') the 20-byte field is decoded as           *
+      * ALT-CODE/ALT-DESCRIPTION; for CHECKING/SAVINGS accounts it is *
+      * left as a raw blob since no alternate layout applies.         *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EBCCONV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-IN-FILE ASSIGN DYNAMIC WS-INFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT CUSTOMER-OUT-FILE ASSIGN DYNAMIC WS-OUTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT CONTROL-RPT-FILE ASSIGN DYNAMIC WS-RPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CKPT-FILE ASSIGN DYNAMIC WS-CKPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT FLOAT-EXC-FILE ASSIGN DYNAMIC WS-FLTEXCFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FLTEXC-STATUS.
+           SELECT DATE-EXC-FILE ASSIGN DYNAMIC WS-DTEXCFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DTEXC-STATUS.
+           SELECT JOB-LOG-FILE ASSIGN DYNAMIC WS-JOBLOGFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-IN-FILE.
+       COPY "customer.cpy".
+       FD  CUSTOMER-OUT-FILE.
+       01  OUT-LINE                        PIC X(2000).
+       FD  CONTROL-RPT-FILE.
+       01  RPT-LINE                        PIC X(132).
+       FD  FLOAT-EXC-FILE.
+       01  FLTEXC-LINE                     PIC X(132).
+       FD  DATE-EXC-FILE.
+       01  DTEXC-LINE                      PIC X(132).
+       FD  JOB-LOG-FILE.
+       01  JOBLOG-LINE                     PIC X(200).
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-CUSTOMER-ID             PIC 9(6).
+           05  FILLER                       PIC X.
+           05  CKPT-REC-NUM                 PIC 9(9).
+           05  FILLER                       PIC X.
+           05  CKPT-SUM-ACCOUNT-BALANCE     PIC S9(13)V99
+                                             SIGN LEADING SEPARATE.
+           05  FILLER                       PIC X.
+           05  CKPT-SUM-CREDIT-LIMIT        PIC S9(13)V99
+                                             SIGN LEADING SEPARATE.
+           05  FILLER                       PIC X.
+           05  CKPT-SUM-TXN-AMOUNT          PIC S9(13)V99
+                                             SIGN LEADING SEPARATE.
+           05  FILLER                       PIC X.
+           05  CKPT-FLTEXC-COUNT            PIC 9(9).
+           05  FILLER                       PIC X.
+           05  CKPT-DTEXC-COUNT             PIC 9(9).
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      * Run parameters
+      *---------------------------------------------------------------
+       01  WS-PARM-STRING                  PIC X(200).
+       01  WS-PARM-TABLE.
+           05  WS-PARM-ENTRY                OCCURS 15 TIMES
+                                             PIC X(60).
+       01  WS-PARM-IDX                     PIC 9(3).
+       01  WS-KEY                          PIC X(20).
+       01  WS-VAL                          PIC X(80).
+
+       01  WS-INFILE                       PIC X(80).
+       01  WS-OUTFILE                      PIC X(80).
+       01  WS-RPTFILE                      PIC X(80).
+       01  WS-CKPTFILE                     PIC X(80).
+       01  WS-CKPTFREQ                     PIC 9(9) COMP VALUE 1000.
+       01  WS-RESTART-SW                   PIC X VALUE 'N'.
+           88  RESTART-REQUESTED           VALUE 'Y'.
+       01  WS-RESTART-REC-NUM              PIC 9(9) COMP VALUE 0.
+       01  WS-FLTEXCFILE                   PIC X(80).
+       01  WS-SIGNCONV                     PIC X(5) VALUE 'TRAIL'.
+       01  WS-DTEXCFILE                    PIC X(80).
+       01  WS-JOBLOGFILE                   PIC X(80)
+                                            VALUE "ebcconv.audit.log".
+       01  WS-OUTFMT                       PIC X(5) VALUE 'FIXED'.
+           88  FMT-IS-FIXED                VALUE 'FIXED'.
+           88  FMT-IS-CSV                  VALUE 'CSV'.
+           88  FMT-IS-JSON                 VALUE 'JSON'.
+
+      *---------------------------------------------------------------
+      * File status / control
+      *---------------------------------------------------------------
+       01  WS-IN-STATUS                    PIC XX.
+           88  WS-IN-OK                    VALUE '00'.
+       01  WS-OUT-STATUS                   PIC XX.
+           88  WS-OUT-OK                   VALUE '00'.
+       01  WS-RPT-STATUS                   PIC XX.
+           88  WS-RPT-OK                   VALUE '00'.
+       01  WS-CKPT-STATUS                  PIC XX.
+           88  WS-CKPT-OK                  VALUE '00'.
+       01  WS-FLTEXC-STATUS                PIC XX.
+           88  WS-FLTEXC-OK                VALUE '00'.
+       01  WS-FLTEXC-COUNT                 PIC 9(9) COMP VALUE 0.
+       01  WS-DTEXC-STATUS                 PIC XX.
+           88  WS-DTEXC-OK                 VALUE '00'.
+       01  WS-DTEXC-COUNT                  PIC 9(9) COMP VALUE 0.
+       01  WS-JOBLOG-STATUS                PIC XX.
+           88  WS-JOBLOG-OK                VALUE '00'.
+       01  WS-EOF-SW                       PIC X VALUE 'N'.
+           88  END-OF-INPUT                VALUE 'Y'.
+       01  WS-HEADER-WRITTEN               PIC X VALUE 'N'.
+           88  HEADER-IS-WRITTEN           VALUE 'Y'.
+       01  WS-IN-COUNT                     PIC 9(9) COMP VALUE 0.
+       01  WS-OUT-COUNT                    PIC 9(9) COMP VALUE 0.
+       01  WS-OCC-IDX                      PIC 9(3) COMP.
+       01  WS-IDX-DISP                     PIC 9.
+       01  WS-LINE-PTR                     PIC 9(4) COMP.
+       01  WS-XLT-LEN                      PIC 9(5) COMP.
+      *---------------------------------------------------------------
+      * Scratch fields for CSV quoting / JSON escaping of text fields
+      * in 2500-WRITE-CSV and 2600-WRITE-JSON (request: review fix).
+      *---------------------------------------------------------------
+       01  WS-QTE-FIELD                    PIC X(40).
+       01  WS-QTE-LEN                      PIC 9(5) COMP.
+       01  WS-QTE-RESULT                   PIC X(90).
+       01  WS-QTE-SRC-PTR                  PIC 9(5) COMP.
+       01  WS-QTE-DST-PTR                  PIC 9(5) COMP.
+       01  WS-QTE-CHAR                     PIC X.
+
+      *---------------------------------------------------------------
+      * Control totals - reconciliation report (request 003)
+      *---------------------------------------------------------------
+       01  WS-SUM-ACCOUNT-BALANCE          PIC S9(13)V99 COMP-3
+                                            VALUE 0.
+       01  WS-SUM-CREDIT-LIMIT             PIC S9(13)V99 COMP-3
+                                            VALUE 0.
+       01  WS-SUM-TRANSACTION-AMOUNT       PIC S9(13)V99 COMP-3
+                                            VALUE 0.
+       01  WS-RPT-COUNT-EDIT               PIC ZZZZZZZZ9.
+       01  WS-RPT-AMOUNT-EDIT              PIC -(11)9.99.
+
+      *---------------------------------------------------------------
+      * COMP-1/COMP-2 round-trip check (request 006)
+      *---------------------------------------------------------------
+       01  WS-COMP1-CHECK                  COMP-1.
+       01  WS-COMP2-CHECK                  COMP-2.
+       01  WS-FLTEXC-FIELD-NAME            PIC X(20).
+
+      *---------------------------------------------------------------
+      * LAST-TRANSACTION-DATE validation (request 008)
+      *---------------------------------------------------------------
+       01  WS-DAYS-IN-MONTH-TABLE.
+           05  FILLER                      PIC 9(2) VALUE 31.
+           05  FILLER                      PIC 9(2) VALUE 28.
+           05  FILLER                      PIC 9(2) VALUE 31.
+           05  FILLER                      PIC 9(2) VALUE 30.
+           05  FILLER                      PIC 9(2) VALUE 31.
+           05  FILLER                      PIC 9(2) VALUE 30.
+           05  FILLER                      PIC 9(2) VALUE 31.
+           05  FILLER                      PIC 9(2) VALUE 31.
+           05  FILLER                      PIC 9(2) VALUE 30.
+           05  FILLER                      PIC 9(2) VALUE 31.
+           05  FILLER                      PIC 9(2) VALUE 30.
+           05  FILLER                      PIC 9(2) VALUE 31.
+       01  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE.
+           05  WS-DAYS-IN-MONTH-ENTRY      PIC 9(2) OCCURS 12 TIMES.
+       01  WS-DTEXC-MAX-DAY                PIC 9(2).
+       01  WS-DTEXC-REASON                 PIC X(20).
+
+      *---------------------------------------------------------------
+      * Run-history audit log (request 009)
+      *---------------------------------------------------------------
+       01  WS-COPYBOOK-VERSION             PIC X(20)
+                                            VALUE "CUSTOMER.CPY V1".
+       01  WS-CURRENT-DATETIME             PIC X(21).
+       01  WS-JOB-ID                       PIC X(20).
+       01  WS-JOB-ERROR-COUNT              PIC 9(9) COMP VALUE 0.
+       01  WS-JOBLOG-COUNT-EDIT            PIC ZZZZZZZZ9.
+
+      *---------------------------------------------------------------
+      * Sign-convention normalization (request 007)
+      *---------------------------------------------------------------
+       01  WS-SIGN-VALUE                   PIC S9(13)V9(3) COMP-3.
+       01  WS-SIGN-DECIMALS                PIC 9 COMP.
+       01  WS-SIGN-RESULT                  PIC X(20).
+
+       COPY "custout.cpy".
+
+       LINKAGE SECTION.
+       01  LK-PARM                         PIC X(200).
+
+       PROCEDURE DIVISION USING LK-PARM.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL END-OF-INPUT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           IF LK-PARM = SPACES OR LOW-VALUES
+               ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           ELSE
+               MOVE LK-PARM TO WS-PARM-STRING
+           END-IF
+           PERFORM 1100-PARSE-PARMS
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           STRING "JOB" WS-CURRENT-DATETIME(1:14)
+               DELIMITED BY SIZE INTO WS-JOB-ID
+           END-STRING
+           IF WS-RPTFILE = SPACES
+               STRING FUNCTION TRIM(WS-OUTFILE) ".ctlrpt"
+                   DELIMITED BY SIZE INTO WS-RPTFILE
+               END-STRING
+           END-IF
+           IF WS-CKPTFILE = SPACES
+               STRING FUNCTION TRIM(WS-OUTFILE) ".ckpt"
+                   DELIMITED BY SIZE INTO WS-CKPTFILE
+               END-STRING
+           END-IF
+           IF WS-FLTEXCFILE = SPACES
+               STRING FUNCTION TRIM(WS-OUTFILE) ".fltexc"
+                   DELIMITED BY SIZE INTO WS-FLTEXCFILE
+               END-STRING
+           END-IF
+           IF WS-DTEXCFILE = SPACES
+               STRING FUNCTION TRIM(WS-OUTFILE) ".dtexc"
+                   DELIMITED BY SIZE INTO WS-DTEXCFILE
+               END-STRING
+           END-IF
+           IF RESTART-REQUESTED
+               PERFORM 1200-LOAD-CHECKPOINT
+           END-IF
+           OPEN INPUT CUSTOMER-IN-FILE
+           IF NOT WS-IN-OK
+               DISPLAY "EBCCONV0001-E UNABLE TO OPEN INPUT FILE "
+                       WS-INFILE " STATUS " WS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF RESTART-REQUESTED
+               OPEN EXTEND CUSTOMER-OUT-FILE
+           ELSE
+               OPEN OUTPUT CUSTOMER-OUT-FILE
+           END-IF
+           IF NOT WS-OUT-OK
+               DISPLAY "EBCCONV0002-E UNABLE TO OPEN OUTPUT FILE "
+                       WS-OUTFILE " STATUS " WS-OUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT CONTROL-RPT-FILE
+           IF NOT WS-RPT-OK
+               DISPLAY "EBCCONV0003-E UNABLE TO OPEN REPORT FILE "
+                       WS-RPTFILE " STATUS " WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF RESTART-REQUESTED
+               OPEN EXTEND FLOAT-EXC-FILE
+           ELSE
+               OPEN OUTPUT FLOAT-EXC-FILE
+           END-IF
+           IF NOT WS-FLTEXC-OK
+               DISPLAY "EBCCONV0006-E UNABLE TO OPEN FLOAT EXCEPTION "
+                       "FILE " WS-FLTEXCFILE " STATUS " WS-FLTEXC-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF RESTART-REQUESTED
+               OPEN EXTEND DATE-EXC-FILE
+           ELSE
+               OPEN OUTPUT DATE-EXC-FILE
+           END-IF
+           IF NOT WS-DTEXC-OK
+               DISPLAY "EBCCONV0007-E UNABLE TO OPEN DATE EXCEPTION "
+                       "FILE " WS-DTEXCFILE " STATUS " WS-DTEXC-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF RESTART-REQUESTED AND WS-RESTART-REC-NUM > 0
+               PERFORM WS-RESTART-REC-NUM TIMES
+                   READ CUSTOMER-IN-FILE
+                       AT END
+                           SET END-OF-INPUT TO TRUE
+                   END-READ
+               END-PERFORM
+               MOVE WS-RESTART-REC-NUM TO WS-IN-COUNT
+               MOVE WS-RESTART-REC-NUM TO WS-OUT-COUNT
+               DISPLAY "EBCCONV0004-I RESTARTING AFTER RECORD "
+                       WS-RESTART-REC-NUM
+           END-IF
+           PERFORM 1900-READ-NEXT.
+
+       1200-LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-OK
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-REC-NUM TO WS-RESTART-REC-NUM
+                       MOVE CKPT-SUM-ACCOUNT-BALANCE
+                         TO WS-SUM-ACCOUNT-BALANCE
+                       MOVE CKPT-SUM-CREDIT-LIMIT
+                         TO WS-SUM-CREDIT-LIMIT
+                       MOVE CKPT-SUM-TXN-AMOUNT
+                         TO WS-SUM-TRANSACTION-AMOUNT
+                       MOVE CKPT-FLTEXC-COUNT TO WS-FLTEXC-COUNT
+                       MOVE CKPT-DTEXC-COUNT TO WS-DTEXC-COUNT
+               END-READ
+               CLOSE CKPT-FILE
+           ELSE
+               DISPLAY "EBCCONV0005-W NO CHECKPOINT FOUND - "
+                       "STARTING FROM THE BEGINNING"
+           END-IF.
+
+       1100-PARSE-PARMS.
+           MOVE SPACES TO WS-PARM-TABLE
+           UNSTRING WS-PARM-STRING DELIMITED BY ","
+               INTO WS-PARM-ENTRY(1)  WS-PARM-ENTRY(2)
+                    WS-PARM-ENTRY(3)  WS-PARM-ENTRY(4)
+                    WS-PARM-ENTRY(5)  WS-PARM-ENTRY(6)
+                    WS-PARM-ENTRY(7)  WS-PARM-ENTRY(8)
+                    WS-PARM-ENTRY(9)  WS-PARM-ENTRY(10)
+                    WS-PARM-ENTRY(11) WS-PARM-ENTRY(12)
+                    WS-PARM-ENTRY(13) WS-PARM-ENTRY(14)
+                    WS-PARM-ENTRY(15)
+           END-UNSTRING
+           PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+                   UNTIL WS-PARM-IDX > 15
+               IF WS-PARM-ENTRY(WS-PARM-IDX) NOT = SPACES
+                   PERFORM 1150-APPLY-PARM
+               END-IF
+           END-PERFORM.
+
+       1150-APPLY-PARM.
+           MOVE SPACES TO WS-KEY WS-VAL
+           UNSTRING WS-PARM-ENTRY(WS-PARM-IDX) DELIMITED BY "="
+               INTO WS-KEY WS-VAL
+           END-UNSTRING
+           EVALUATE WS-KEY
+               WHEN "INFILE"
+                   MOVE WS-VAL TO WS-INFILE
+               WHEN "OUTFILE"
+                   MOVE WS-VAL TO WS-OUTFILE
+               WHEN "OUTFMT"
+                   MOVE WS-VAL(1:5) TO WS-OUTFMT
+               WHEN "RPTFILE"
+                   MOVE WS-VAL TO WS-RPTFILE
+               WHEN "CKPTFILE"
+                   MOVE WS-VAL TO WS-CKPTFILE
+               WHEN "CKPTFREQ"
+                   MOVE FUNCTION NUMVAL(WS-VAL) TO WS-CKPTFREQ
+               WHEN "RESTART"
+                   MOVE WS-VAL(1:1) TO WS-RESTART-SW
+               WHEN "FLTEXCFILE"
+                   MOVE WS-VAL TO WS-FLTEXCFILE
+               WHEN "SIGNCONV"
+                   MOVE WS-VAL(1:5) TO WS-SIGNCONV
+               WHEN "DTEXCFILE"
+                   MOVE WS-VAL TO WS-DTEXCFILE
+               WHEN "JOBLOGFILE"
+                   MOVE WS-VAL TO WS-JOBLOGFILE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       1900-READ-NEXT.
+           READ CUSTOMER-IN-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-IN-COUNT
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD ACCOUNT-BALANCE         TO WS-SUM-ACCOUNT-BALANCE
+           ADD CREDIT-LIMIT            TO WS-SUM-CREDIT-LIMIT
+           ADD LAST-TRANSACTION-AMOUNT TO WS-SUM-TRANSACTION-AMOUNT
+           PERFORM 2100-TRANSLATE-CHAR-FIELDS
+           PERFORM 2200-BUILD-OUTPUT-RECORD
+           EVALUATE TRUE
+               WHEN FMT-IS-CSV
+                   PERFORM 2500-WRITE-CSV
+               WHEN FMT-IS-JSON
+                   PERFORM 2600-WRITE-JSON
+               WHEN OTHER
+                   PERFORM 2400-WRITE-FIXED
+           END-EVALUATE
+           ADD 1 TO WS-OUT-COUNT
+           IF FUNCTION MOD(WS-IN-COUNT, WS-CKPTFREQ) = 0
+               PERFORM 2050-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 1900-READ-NEXT.
+
+       2050-WRITE-CHECKPOINT.
+           MOVE CUSTOMER-ID TO CKPT-CUSTOMER-ID
+           MOVE WS-IN-COUNT TO CKPT-REC-NUM
+           MOVE WS-SUM-ACCOUNT-BALANCE TO CKPT-SUM-ACCOUNT-BALANCE
+           MOVE WS-SUM-CREDIT-LIMIT TO CKPT-SUM-CREDIT-LIMIT
+           MOVE WS-SUM-TRANSACTION-AMOUNT TO CKPT-SUM-TXN-AMOUNT
+           MOVE WS-FLTEXC-COUNT TO CKPT-FLTEXC-COUNT
+           MOVE WS-DTEXC-COUNT TO CKPT-DTEXC-COUNT
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
+
+       2100-TRANSLATE-CHAR-FIELDS.
+      * Only character / zoned-decimal fields are translated here -
+      * COMP, COMP-1, COMP-2, COMP-3, COMP-5 and COMP-6 fields are
+      * binary and must pass through untouched.
+      *
+      * LENGTH OF is passed BY CONTENT into WS-XLT-LEN first rather
+      * than straight into the CALL - the special register's own
+      * in-memory representation does not match LK-LENGTH's
+      * PIC 9(5) COMP in EBCXLT's LINKAGE SECTION, so passing it
+      * directly hands EBCXLT a garbage length and it runs off the
+      * end of LK-BUFFER.
+           MOVE LENGTH OF CUSTOMER-ID TO WS-XLT-LEN
+           CALL "EBCXLT" USING CUSTOMER-ID BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF LAST-NAME TO WS-XLT-LEN
+           CALL "EBCXLT" USING LAST-NAME BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF FIRST-NAME TO WS-XLT-LEN
+           CALL "EBCXLT" USING FIRST-NAME BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF MIDDLE-INITIAL TO WS-XLT-LEN
+           CALL "EBCXLT" USING MIDDLE-INITIAL BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF STREET TO WS-XLT-LEN
+           CALL "EBCXLT" USING STREET BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF CITY TO WS-XLT-LEN
+           CALL "EBCXLT" USING CITY BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF STATE TO WS-XLT-LEN
+           CALL "EBCXLT" USING STATE BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF ZIP-CODE TO WS-XLT-LEN
+           CALL "EBCXLT" USING ZIP-CODE BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF PHONE-NUMBER TO WS-XLT-LEN
+           CALL "EBCXLT" USING PHONE-NUMBER BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF EMAIL TO WS-XLT-LEN
+           CALL "EBCXLT" USING EMAIL BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF ACCOUNT-NUMBER TO WS-XLT-LEN
+           CALL "EBCXLT" USING ACCOUNT-NUMBER BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF ACCOUNT-TYPE TO WS-XLT-LEN
+           CALL "EBCXLT" USING ACCOUNT-TYPE BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF YEAR OF LAST-TRANSACTION-DATE TO WS-XLT-LEN
+           CALL "EBCXLT" USING YEAR OF LAST-TRANSACTION-DATE
+                BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF MONTH OF LAST-TRANSACTION-DATE TO WS-XLT-LEN
+           CALL "EBCXLT" USING MONTH OF LAST-TRANSACTION-DATE
+                BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF TXN-DAY OF LAST-TRANSACTION-DATE
+             TO WS-XLT-LEN
+           CALL "EBCXLT" USING TXN-DAY OF LAST-TRANSACTION-DATE
+                BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF DISPLAY-NUMERIC TO WS-XLT-LEN
+           CALL "EBCXLT" USING DISPLAY-NUMERIC BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF DISPLAY-NUMERIC-SIGNED TO WS-XLT-LEN
+           CALL "EBCXLT" USING DISPLAY-NUMERIC-SIGNED
+                BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF DISPLAY-DECIMAL TO WS-XLT-LEN
+           CALL "EBCXLT" USING DISPLAY-DECIMAL BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF DISPLAY-DECIMAL-SIGNED TO WS-XLT-LEN
+           CALL "EBCXLT" USING DISPLAY-DECIMAL-SIGNED
+                BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF SIGN-SEPARATE-LEADING TO WS-XLT-LEN
+           CALL "EBCXLT" USING SIGN-SEPARATE-LEADING
+                BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF SIGN-SEPARATE-TRAILING TO WS-XLT-LEN
+           CALL "EBCXLT" USING SIGN-SEPARATE-TRAILING
+                BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF JUSTIFIED-FIELD TO WS-XLT-LEN
+           CALL "EBCXLT" USING JUSTIFIED-FIELD BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF BLANK-WHEN-ZERO-FIELD TO WS-XLT-LEN
+           CALL "EBCXLT" USING BLANK-WHEN-ZERO-FIELD
+                BY CONTENT WS-XLT-LEN
+           MOVE LENGTH OF REDEFINES-EXAMPLE TO WS-XLT-LEN
+           CALL "EBCXLT" USING REDEFINES-EXAMPLE BY CONTENT WS-XLT-LEN
+           PERFORM VARYING WS-OCC-IDX FROM 1 BY 1 UNTIL WS-OCC-IDX > 5
+               MOVE LENGTH OF ITEM-ID(WS-OCC-IDX) TO WS-XLT-LEN
+               CALL "EBCXLT" USING ITEM-ID(WS-OCC-IDX)
+                    BY CONTENT WS-XLT-LEN
+               MOVE LENGTH OF ITEM-NAME(WS-OCC-IDX) TO WS-XLT-LEN
+               CALL "EBCXLT" USING ITEM-NAME(WS-OCC-IDX)
+                    BY CONTENT WS-XLT-LEN
+           END-PERFORM.
+
+       2200-BUILD-OUTPUT-RECORD.
+           MOVE CUSTOMER-ID              TO OUT-CUSTOMER-ID
+           MOVE LAST-NAME                TO OUT-LAST-NAME
+           MOVE FIRST-NAME               TO OUT-FIRST-NAME
+           MOVE MIDDLE-INITIAL           TO OUT-MIDDLE-INITIAL
+           MOVE STREET                   TO OUT-STREET
+           MOVE CITY                     TO OUT-CITY
+           MOVE STATE                    TO OUT-STATE
+           MOVE ZIP-CODE                 TO OUT-ZIP-CODE
+           MOVE PHONE-NUMBER             TO OUT-PHONE-NUMBER
+           MOVE EMAIL                    TO OUT-EMAIL
+           MOVE ACCOUNT-NUMBER           TO OUT-ACCOUNT-NUMBER
+           MOVE ACCOUNT-TYPE             TO OUT-ACCOUNT-TYPE
+           MOVE ACCOUNT-BALANCE          TO OUT-ACCOUNT-BALANCE
+           MOVE CREDIT-LIMIT             TO OUT-CREDIT-LIMIT
+           MOVE INTEREST-RATE            TO OUT-INTEREST-RATE
+           MOVE YEAR OF LAST-TRANSACTION-DATE
+                                         TO OUT-LAST-TRANSACTION-YEAR
+           MOVE MONTH OF LAST-TRANSACTION-DATE
+                                         TO OUT-LAST-TRANSACTION-MONTH
+           MOVE TXN-DAY OF LAST-TRANSACTION-DATE
+                                         TO OUT-LAST-TRANSACTION-DAY
+           MOVE LAST-TRANSACTION-AMOUNT  TO OUT-LAST-TRANSACTION-AMOUNT
+           MOVE TRANSACTION-COUNT        TO OUT-TRANSACTION-COUNT
+           MOVE DISPLAY-NUMERIC          TO OUT-DISPLAY-NUMERIC
+           MOVE DISPLAY-NUMERIC-SIGNED   TO OUT-DISPLAY-NUMERIC-SIGNED
+           MOVE DISPLAY-DECIMAL          TO OUT-DISPLAY-DECIMAL
+           MOVE DISPLAY-DECIMAL-SIGNED   TO OUT-DISPLAY-DECIMAL-SIGNED
+           MOVE COMP-BINARY              TO OUT-COMP-BINARY
+           MOVE COMP-3-PACKED            TO OUT-COMP-3-PACKED
+           MOVE COMP-1-FLOAT             TO OUT-COMP-1-FLOAT
+           MOVE COMP-2-DOUBLE            TO OUT-COMP-2-DOUBLE
+           MOVE SIGN-SEPARATE-LEADING    TO OUT-SIGN-SEPARATE-LEADING
+           MOVE SIGN-SEPARATE-TRAILING   TO OUT-SIGN-SEPARATE-TRAILING
+           MOVE COMP-5-NATIVE            TO OUT-COMP-5-NATIVE
+           MOVE COMP-6-UNSIGNED          TO OUT-COMP-6-UNSIGNED
+           MOVE JUSTIFIED-FIELD          TO OUT-JUSTIFIED-FIELD
+           MOVE BLANK-WHEN-ZERO-FIELD    TO OUT-BLANK-WHEN-ZERO-FIELD
+           MOVE SYNCHRONIZED-FIELD       TO OUT-SYNCHRONIZED-FIELD
+           PERFORM VARYING WS-OCC-IDX FROM 1 BY 1 UNTIL WS-OCC-IDX > 5
+               MOVE ITEM-ID(WS-OCC-IDX)    TO OUT-ITEM-ID(WS-OCC-IDX)
+               MOVE ITEM-NAME(WS-OCC-IDX)  TO OUT-ITEM-NAME(WS-OCC-IDX)
+               MOVE ITEM-PRICE(WS-OCC-IDX) TO OUT-ITEM-PRICE(WS-OCC-IDX)
+           END-PERFORM
+           PERFORM 2250-CHECK-FLOAT-FIELDS
+           PERFORM 2260-FORMAT-SIGNED-FIELDS
+           PERFORM 2270-VALIDATE-TRANSACTION-DATE
+           MOVE REDEFINES-EXAMPLE        TO OUT-REDEFINES-BLOB
+           IF LOAN
+               MOVE ALT-CODE             TO OUT-ALT-CODE
+               MOVE ALT-DESCRIPTION      TO OUT-ALT-DESCRIPTION
+           ELSE
+               MOVE SPACES               TO OUT-ALT-CODE
+                                             OUT-ALT-DESCRIPTION
+           END-IF.
+
+       2250-CHECK-FLOAT-FIELDS.
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(OUT-COMP-1-FLOAT))
+             TO WS-COMP1-CHECK
+           IF WS-COMP1-CHECK NOT = COMP-1-FLOAT
+               MOVE "COMP-1-FLOAT" TO WS-FLTEXC-FIELD-NAME
+               PERFORM 2255-WRITE-FLOAT-EXCEPTION
+           END-IF
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(OUT-COMP-2-DOUBLE))
+             TO WS-COMP2-CHECK
+           IF WS-COMP2-CHECK NOT = COMP-2-DOUBLE
+               MOVE "COMP-2-DOUBLE" TO WS-FLTEXC-FIELD-NAME
+               PERFORM 2255-WRITE-FLOAT-EXCEPTION
+           END-IF.
+
+       2255-WRITE-FLOAT-EXCEPTION.
+           MOVE SPACES TO FLTEXC-LINE
+           STRING FUNCTION TRIM(OUT-CUSTOMER-ID)
+                  "," FUNCTION TRIM(WS-FLTEXC-FIELD-NAME)
+                  "," "ROUND-TRIP MISMATCH - VALUE TRUNCATED OR "
+                  "MISREAD DURING CONVERSION"
+               DELIMITED BY SIZE INTO FLTEXC-LINE
+           END-STRING
+           WRITE FLTEXC-LINE
+           ADD 1 TO WS-FLTEXC-COUNT.
+
+       2260-FORMAT-SIGNED-FIELDS.
+           MOVE ACCOUNT-BALANCE TO WS-SIGN-VALUE
+           MOVE 2 TO WS-SIGN-DECIMALS
+           CALL "SIGNFMT" USING BY CONTENT WS-SIGN-VALUE
+                WS-SIGN-DECIMALS WS-SIGNCONV
+                BY REFERENCE WS-SIGN-RESULT
+           MOVE WS-SIGN-RESULT TO OUT-ACCOUNT-BALANCE-FMT
+
+           MOVE CREDIT-LIMIT TO WS-SIGN-VALUE
+           MOVE 2 TO WS-SIGN-DECIMALS
+           CALL "SIGNFMT" USING BY CONTENT WS-SIGN-VALUE
+                WS-SIGN-DECIMALS WS-SIGNCONV
+                BY REFERENCE WS-SIGN-RESULT
+           MOVE WS-SIGN-RESULT TO OUT-CREDIT-LIMIT-FMT
+
+           MOVE INTEREST-RATE TO WS-SIGN-VALUE
+           MOVE 3 TO WS-SIGN-DECIMALS
+           CALL "SIGNFMT" USING BY CONTENT WS-SIGN-VALUE
+                WS-SIGN-DECIMALS WS-SIGNCONV
+                BY REFERENCE WS-SIGN-RESULT
+           MOVE WS-SIGN-RESULT TO OUT-INTEREST-RATE-FMT
+
+           MOVE LAST-TRANSACTION-AMOUNT TO WS-SIGN-VALUE
+           MOVE 2 TO WS-SIGN-DECIMALS
+           CALL "SIGNFMT" USING BY CONTENT WS-SIGN-VALUE
+                WS-SIGN-DECIMALS WS-SIGNCONV
+                BY REFERENCE WS-SIGN-RESULT
+           MOVE WS-SIGN-RESULT TO OUT-LAST-TXN-AMOUNT-FMT
+
+           MOVE COMP-3-PACKED TO WS-SIGN-VALUE
+           MOVE 2 TO WS-SIGN-DECIMALS
+           CALL "SIGNFMT" USING BY CONTENT WS-SIGN-VALUE
+                WS-SIGN-DECIMALS WS-SIGNCONV
+                BY REFERENCE WS-SIGN-RESULT
+           MOVE WS-SIGN-RESULT TO OUT-COMP-3-PACKED-FMT
+
+           MOVE SIGN-SEPARATE-LEADING TO WS-SIGN-VALUE
+           MOVE 0 TO WS-SIGN-DECIMALS
+           CALL "SIGNFMT" USING BY CONTENT WS-SIGN-VALUE
+                WS-SIGN-DECIMALS WS-SIGNCONV
+                BY REFERENCE WS-SIGN-RESULT
+           MOVE WS-SIGN-RESULT TO OUT-SIGN-SEP-LEADING-FMT
+
+           MOVE SIGN-SEPARATE-TRAILING TO WS-SIGN-VALUE
+           MOVE 0 TO WS-SIGN-DECIMALS
+           CALL "SIGNFMT" USING BY CONTENT WS-SIGN-VALUE
+                WS-SIGN-DECIMALS WS-SIGNCONV
+                BY REFERENCE WS-SIGN-RESULT
+           MOVE WS-SIGN-RESULT TO OUT-SIGN-SEP-TRAILING-FMT.
+
+       2270-VALIDATE-TRANSACTION-DATE.
+           IF OUT-LAST-TRANSACTION-MONTH < 1
+               OR OUT-LAST-TRANSACTION-MONTH > 12
+               MOVE "INVALID MONTH" TO WS-DTEXC-REASON
+               PERFORM 2275-WRITE-DATE-EXCEPTION
+           ELSE
+               MOVE WS-DAYS-IN-MONTH-ENTRY(OUT-LAST-TRANSACTION-MONTH)
+                 TO WS-DTEXC-MAX-DAY
+               IF OUT-LAST-TRANSACTION-MONTH = 2
+                   AND FUNCTION MOD(OUT-LAST-TRANSACTION-YEAR, 4) = 0
+                   AND (FUNCTION MOD(OUT-LAST-TRANSACTION-YEAR, 100)
+                            NOT = 0
+                        OR FUNCTION MOD(OUT-LAST-TRANSACTION-YEAR, 400)
+                            = 0)
+                   MOVE 29 TO WS-DTEXC-MAX-DAY
+               END-IF
+               IF OUT-LAST-TRANSACTION-DAY < 1
+                   OR OUT-LAST-TRANSACTION-DAY > WS-DTEXC-MAX-DAY
+                   MOVE "INVALID DAY" TO WS-DTEXC-REASON
+                   PERFORM 2275-WRITE-DATE-EXCEPTION
+               END-IF
+           END-IF.
+
+       2275-WRITE-DATE-EXCEPTION.
+           MOVE SPACES TO DTEXC-LINE
+           STRING FUNCTION TRIM(OUT-CUSTOMER-ID)
+                  "," FUNCTION TRIM(WS-DTEXC-REASON)
+                  "," "YEAR=" OUT-LAST-TRANSACTION-YEAR
+                  " MONTH=" OUT-LAST-TRANSACTION-MONTH
+                  " DAY=" OUT-LAST-TRANSACTION-DAY
+               DELIMITED BY SIZE INTO DTEXC-LINE
+           END-STRING
+           WRITE DTEXC-LINE
+           ADD 1 TO WS-DTEXC-COUNT.
+
+       2400-WRITE-FIXED.
+           MOVE SPACES TO OUT-LINE
+           MOVE CUSTOMER-OUT-RECORD TO OUT-LINE
+           WRITE OUT-LINE.
+
+       2500-WRITE-CSV.
+           IF NOT HEADER-IS-WRITTEN
+               MOVE SPACES TO OUT-LINE
+               MOVE 1 TO WS-LINE-PTR
+               STRING
+                   "CUSTOMER_ID,LAST_NAME,FIRST_NAME,MIDDLE_INITIAL,"
+                   "STREET,CITY,STATE,ZIP_CODE,PHONE_NUMBER,EMAIL,"
+                   "ACCOUNT_NUMBER,ACCOUNT_TYPE,ACCOUNT_BALANCE,"
+                   "CREDIT_LIMIT,INTEREST_RATE,LAST_TRANSACTION_YEAR,"
+                   "LAST_TRANSACTION_MONTH,LAST_TRANSACTION_DAY,"
+                   "LAST_TRANSACTION_AMOUNT,TRANSACTION_COUNT,"
+                   "DISPLAY_NUMERIC,DISPLAY_NUMERIC_SIGNED,"
+                   "DISPLAY_DECIMAL,DISPLAY_DECIMAL_SIGNED,"
+                   "COMP_BINARY,COMP_3_PACKED,COMP_1_FLOAT,"
+                   "COMP_2_DOUBLE,SIGN_SEPARATE_LEADING,"
+                   "SIGN_SEPARATE_TRAILING,COMP_5_NATIVE,"
+                   "COMP_6_UNSIGNED,JUSTIFIED_FIELD,"
+                   "BLANK_WHEN_ZERO_FIELD,SYNCHRONIZED_FIELD"
+                   DELIMITED BY SIZE
+                   INTO OUT-LINE WITH POINTER WS-LINE-PTR
+               END-STRING
+               PERFORM VARYING WS-OCC-IDX FROM 1 BY 1
+                       UNTIL WS-OCC-IDX > 5
+                   MOVE WS-OCC-IDX TO WS-IDX-DISP
+                   STRING ",ITEM_ID_" WS-IDX-DISP
+                          ",ITEM_NAME_" WS-IDX-DISP
+                          ",ITEM_PRICE_" WS-IDX-DISP
+                          DELIMITED BY SIZE
+                          INTO OUT-LINE WITH POINTER WS-LINE-PTR
+                   END-STRING
+               END-PERFORM
+               STRING ",REDEFINES_BLOB,ALT_CODE,ALT_DESCRIPTION"
+                   DELIMITED BY SIZE
+                   INTO OUT-LINE WITH POINTER WS-LINE-PTR
+               END-STRING
+               WRITE OUT-LINE
+               SET HEADER-IS-WRITTEN TO TRUE
+           END-IF
+           MOVE SPACES TO OUT-LINE
+           MOVE 1 TO WS-LINE-PTR
+           STRING
+               FUNCTION TRIM(OUT-CUSTOMER-ID)
+               DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-LAST-NAME TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-LAST-NAME TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           MOVE OUT-FIRST-NAME TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-FIRST-NAME TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           MOVE OUT-MIDDLE-INITIAL TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-MIDDLE-INITIAL TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           MOVE OUT-STREET TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-STREET TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           MOVE OUT-CITY TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-CITY TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           MOVE OUT-STATE TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-STATE TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           MOVE OUT-ZIP-CODE TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-ZIP-CODE TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           MOVE OUT-PHONE-NUMBER TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-PHONE-NUMBER TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           MOVE OUT-EMAIL TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-EMAIL TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           MOVE OUT-ACCOUNT-NUMBER TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-ACCOUNT-NUMBER TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           MOVE OUT-ACCOUNT-TYPE TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-ACCOUNT-TYPE TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           STRING
+               "," FUNCTION TRIM(OUT-ACCOUNT-BALANCE-FMT)
+               "," FUNCTION TRIM(OUT-CREDIT-LIMIT-FMT)
+               "," FUNCTION TRIM(OUT-INTEREST-RATE-FMT)
+               "," OUT-LAST-TRANSACTION-YEAR
+               "," OUT-LAST-TRANSACTION-MONTH
+               "," OUT-LAST-TRANSACTION-DAY
+               "," FUNCTION TRIM(OUT-LAST-TXN-AMOUNT-FMT)
+               "," OUT-TRANSACTION-COUNT
+               "," OUT-DISPLAY-NUMERIC
+               "," FUNCTION TRIM(OUT-DISPLAY-NUMERIC-SIGNED)
+               "," OUT-DISPLAY-DECIMAL
+               "," FUNCTION TRIM(OUT-DISPLAY-DECIMAL-SIGNED)
+               "," FUNCTION TRIM(OUT-COMP-BINARY)
+               "," FUNCTION TRIM(OUT-COMP-3-PACKED-FMT)
+               "," FUNCTION TRIM(OUT-COMP-1-FLOAT)
+               "," FUNCTION TRIM(OUT-COMP-2-DOUBLE)
+               "," FUNCTION TRIM(OUT-SIGN-SEP-LEADING-FMT)
+               "," FUNCTION TRIM(OUT-SIGN-SEP-TRAILING-FMT)
+               "," FUNCTION TRIM(OUT-COMP-5-NATIVE)
+               "," OUT-COMP-6-UNSIGNED
+               DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           STRING "," DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-JUSTIFIED-FIELD TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-JUSTIFIED-FIELD TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           STRING
+               "," OUT-BLANK-WHEN-ZERO-FIELD
+               "," FUNCTION TRIM(OUT-SYNCHRONIZED-FIELD)
+               DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           PERFORM VARYING WS-OCC-IDX FROM 1 BY 1 UNTIL WS-OCC-IDX > 5
+               STRING "," FUNCTION TRIM(OUT-ITEM-ID(WS-OCC-IDX))
+                      DELIMITED BY SIZE
+                      INTO OUT-LINE WITH POINTER WS-LINE-PTR
+               END-STRING
+               STRING "," DELIMITED BY SIZE
+                   INTO OUT-LINE WITH POINTER WS-LINE-PTR
+               END-STRING
+               MOVE OUT-ITEM-NAME(WS-OCC-IDX) TO WS-QTE-FIELD
+               MOVE LENGTH OF OUT-ITEM-NAME(WS-OCC-IDX) TO WS-QTE-LEN
+               PERFORM 2510-CSV-QUOTE-FIELD
+               STRING "," FUNCTION TRIM(OUT-ITEM-PRICE(WS-OCC-IDX))
+                      DELIMITED BY SIZE
+                      INTO OUT-LINE WITH POINTER WS-LINE-PTR
+               END-STRING
+           END-PERFORM
+           STRING "," FUNCTION TRIM(OUT-REDEFINES-BLOB)
+               DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           STRING "," DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-ALT-CODE TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-ALT-CODE TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           MOVE OUT-ALT-DESCRIPTION TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-ALT-DESCRIPTION TO WS-QTE-LEN
+           PERFORM 2510-CSV-QUOTE-FIELD
+           WRITE OUT-LINE.
+
+      *---------------------------------------------------------------
+      * Appends ",<quoted WS-QTE-FIELD(1:WS-QTE-LEN)>" to OUT-LINE at
+      * WS-LINE-PTR - embedded quotes are doubled per RFC 4180 and any
+      * control character (which would otherwise break the LINE
+      * SEQUENTIAL row boundary) is replaced with a space.
+      *---------------------------------------------------------------
+       2510-CSV-QUOTE-FIELD.
+           MOVE SPACES TO WS-QTE-RESULT
+           MOVE 1 TO WS-QTE-DST-PTR
+           STRING ',"' DELIMITED BY SIZE
+               INTO WS-QTE-RESULT WITH POINTER WS-QTE-DST-PTR
+           END-STRING
+           PERFORM VARYING WS-QTE-SRC-PTR FROM 1 BY 1
+                   UNTIL WS-QTE-SRC-PTR > WS-QTE-LEN
+               MOVE WS-QTE-FIELD(WS-QTE-SRC-PTR:1) TO WS-QTE-CHAR
+               EVALUATE TRUE
+                   WHEN WS-QTE-CHAR = '"'
+                       STRING '""' DELIMITED BY SIZE
+                       INTO WS-QTE-RESULT WITH POINTER WS-QTE-DST-PTR
+                       END-STRING
+                   WHEN WS-QTE-CHAR < X'20'
+                       STRING ' ' DELIMITED BY SIZE
+                       INTO WS-QTE-RESULT WITH POINTER WS-QTE-DST-PTR
+                       END-STRING
+                   WHEN OTHER
+                       STRING WS-QTE-CHAR DELIMITED BY SIZE
+                       INTO WS-QTE-RESULT WITH POINTER WS-QTE-DST-PTR
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM
+           STRING '"' DELIMITED BY SIZE
+               INTO WS-QTE-RESULT WITH POINTER WS-QTE-DST-PTR
+           END-STRING
+           STRING WS-QTE-RESULT(1:WS-QTE-DST-PTR - 1) DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING.
+
+      *---------------------------------------------------------------
+      * Appends the JSON-escaped form of WS-QTE-FIELD(1:WS-QTE-LEN)
+      * to OUT-LINE at WS-LINE-PTR - the caller supplies the
+      * surrounding "key":" ... " quotes.  Escapes the characters the
+      * JSON grammar forbids raw inside a string: '"', '\', and the
+      * control characters (C0 range), the last of which would
+      * otherwise produce invalid JSON text.
+      *---------------------------------------------------------------
+       2610-JSON-ESCAPE-FIELD.
+           MOVE SPACES TO WS-QTE-RESULT
+           MOVE 1 TO WS-QTE-DST-PTR
+           PERFORM VARYING WS-QTE-SRC-PTR FROM 1 BY 1
+                   UNTIL WS-QTE-SRC-PTR > WS-QTE-LEN
+               MOVE WS-QTE-FIELD(WS-QTE-SRC-PTR:1) TO WS-QTE-CHAR
+               EVALUATE TRUE
+                   WHEN WS-QTE-CHAR = '"'
+                       STRING '\"' DELIMITED BY SIZE
+                       INTO WS-QTE-RESULT WITH POINTER WS-QTE-DST-PTR
+                       END-STRING
+                   WHEN WS-QTE-CHAR = '\'
+                       STRING '\\' DELIMITED BY SIZE
+                       INTO WS-QTE-RESULT WITH POINTER WS-QTE-DST-PTR
+                       END-STRING
+                   WHEN WS-QTE-CHAR = X'0A'
+                       STRING '\n' DELIMITED BY SIZE
+                       INTO WS-QTE-RESULT WITH POINTER WS-QTE-DST-PTR
+                       END-STRING
+                   WHEN WS-QTE-CHAR = X'0D'
+                       STRING '\r' DELIMITED BY SIZE
+                       INTO WS-QTE-RESULT WITH POINTER WS-QTE-DST-PTR
+                       END-STRING
+                   WHEN WS-QTE-CHAR = X'09'
+                       STRING '\t' DELIMITED BY SIZE
+                       INTO WS-QTE-RESULT WITH POINTER WS-QTE-DST-PTR
+                       END-STRING
+                   WHEN WS-QTE-CHAR < X'20'
+                       STRING ' ' DELIMITED BY SIZE
+                       INTO WS-QTE-RESULT WITH POINTER WS-QTE-DST-PTR
+                       END-STRING
+                   WHEN OTHER
+                       STRING WS-QTE-CHAR DELIMITED BY SIZE
+                       INTO WS-QTE-RESULT WITH POINTER WS-QTE-DST-PTR
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM
+           STRING WS-QTE-RESULT(1:WS-QTE-DST-PTR - 1) DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING.
+
+       2600-WRITE-JSON.
+           MOVE SPACES TO OUT-LINE
+           MOVE 1 TO WS-LINE-PTR
+           STRING
+               '{"CUSTOMER_ID":"'
+               FUNCTION TRIM(OUT-CUSTOMER-ID)
+               '"'
+               DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           STRING ',"LAST_NAME":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-LAST-NAME TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-LAST-NAME TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING '","FIRST_NAME":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-FIRST-NAME TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-FIRST-NAME TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING '","MIDDLE_INITIAL":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-MIDDLE-INITIAL TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-MIDDLE-INITIAL TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING '","STREET":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-STREET TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-STREET TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING '","CITY":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-CITY TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-CITY TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING '","STATE":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-STATE TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-STATE TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING '","ZIP_CODE":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-ZIP-CODE TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-ZIP-CODE TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING '","PHONE_NUMBER":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-PHONE-NUMBER TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-PHONE-NUMBER TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING '","EMAIL":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-EMAIL TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-EMAIL TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING '","ACCOUNT_NUMBER":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-ACCOUNT-NUMBER TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-ACCOUNT-NUMBER TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING '","ACCOUNT_TYPE":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-ACCOUNT-TYPE TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-ACCOUNT-TYPE TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING
+               '","ACCOUNT_BALANCE":"'
+               FUNCTION TRIM(OUT-ACCOUNT-BALANCE-FMT)
+               '","CREDIT_LIMIT":"'
+               FUNCTION TRIM(OUT-CREDIT-LIMIT-FMT)
+               '","INTEREST_RATE":"'
+               FUNCTION TRIM(OUT-INTEREST-RATE-FMT)
+               '","LAST_TRANSACTION_YEAR":"'
+               OUT-LAST-TRANSACTION-YEAR
+               '","LAST_TRANSACTION_MONTH":"'
+               OUT-LAST-TRANSACTION-MONTH
+               '","LAST_TRANSACTION_DAY":"'
+               OUT-LAST-TRANSACTION-DAY
+               '","LAST_TRANSACTION_AMOUNT":"'
+               FUNCTION TRIM(OUT-LAST-TXN-AMOUNT-FMT)
+               '","TRANSACTION_COUNT":"'
+               OUT-TRANSACTION-COUNT
+               '","DISPLAY_NUMERIC":"'
+               OUT-DISPLAY-NUMERIC
+               '","DISPLAY_NUMERIC_SIGNED":"'
+               FUNCTION TRIM(OUT-DISPLAY-NUMERIC-SIGNED)
+               '","DISPLAY_DECIMAL":"'
+               OUT-DISPLAY-DECIMAL
+               '","DISPLAY_DECIMAL_SIGNED":"'
+               FUNCTION TRIM(OUT-DISPLAY-DECIMAL-SIGNED)
+               '","COMP_BINARY":"'
+               FUNCTION TRIM(OUT-COMP-BINARY)
+               '","COMP_3_PACKED":"'
+               FUNCTION TRIM(OUT-COMP-3-PACKED-FMT)
+               '","COMP_1_FLOAT":"'
+               FUNCTION TRIM(OUT-COMP-1-FLOAT)
+               '","COMP_2_DOUBLE":"'
+               FUNCTION TRIM(OUT-COMP-2-DOUBLE)
+               '","SIGN_SEPARATE_LEADING":"'
+               FUNCTION TRIM(OUT-SIGN-SEP-LEADING-FMT)
+               '","SIGN_SEPARATE_TRAILING":"'
+               FUNCTION TRIM(OUT-SIGN-SEP-TRAILING-FMT)
+               '","COMP_5_NATIVE":"'
+               FUNCTION TRIM(OUT-COMP-5-NATIVE)
+               '","COMP_6_UNSIGNED":"'
+               OUT-COMP-6-UNSIGNED
+               '"'
+               DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           STRING ',"JUSTIFIED_FIELD":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-JUSTIFIED-FIELD TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-JUSTIFIED-FIELD TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING
+               '","BLANK_WHEN_ZERO_FIELD":"'
+               OUT-BLANK-WHEN-ZERO-FIELD
+               '","SYNCHRONIZED_FIELD":"'
+               FUNCTION TRIM(OUT-SYNCHRONIZED-FIELD)
+               '"'
+               DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           PERFORM VARYING WS-OCC-IDX FROM 1 BY 1 UNTIL WS-OCC-IDX > 5
+               MOVE WS-OCC-IDX TO WS-IDX-DISP
+               STRING ',"ITEM_ID_' WS-IDX-DISP '":"'
+                      FUNCTION TRIM(OUT-ITEM-ID(WS-OCC-IDX))
+                      '"'
+                      DELIMITED BY SIZE
+                      INTO OUT-LINE WITH POINTER WS-LINE-PTR
+               END-STRING
+               STRING ',"ITEM_NAME_' WS-IDX-DISP '":"' DELIMITED BY SIZE
+                      INTO OUT-LINE WITH POINTER WS-LINE-PTR
+               END-STRING
+               MOVE OUT-ITEM-NAME(WS-OCC-IDX) TO WS-QTE-FIELD
+               MOVE LENGTH OF OUT-ITEM-NAME(WS-OCC-IDX) TO WS-QTE-LEN
+               PERFORM 2610-JSON-ESCAPE-FIELD
+               STRING '","ITEM_PRICE_' WS-IDX-DISP '":"'
+                      FUNCTION TRIM(OUT-ITEM-PRICE(WS-OCC-IDX))
+                      '"'
+                      DELIMITED BY SIZE
+                      INTO OUT-LINE WITH POINTER WS-LINE-PTR
+               END-STRING
+           END-PERFORM
+           STRING
+               ',"REDEFINES_BLOB":"'
+               FUNCTION TRIM(OUT-REDEFINES-BLOB)
+               '"'
+               DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           STRING ',"ALT_CODE":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-ALT-CODE TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-ALT-CODE TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING '","ALT_DESCRIPTION":"' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           MOVE OUT-ALT-DESCRIPTION TO WS-QTE-FIELD
+           MOVE LENGTH OF OUT-ALT-DESCRIPTION TO WS-QTE-LEN
+           PERFORM 2610-JSON-ESCAPE-FIELD
+           STRING '"}' DELIMITED BY SIZE
+               INTO OUT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+           WRITE OUT-LINE.
+
+       9000-TERMINATE.
+           IF WS-OUT-COUNT > 0
+               PERFORM 2050-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 9100-WRITE-CONTROL-REPORT
+           PERFORM 9200-WRITE-JOB-LOG
+           CLOSE CUSTOMER-IN-FILE
+           CLOSE CUSTOMER-OUT-FILE
+           CLOSE CONTROL-RPT-FILE
+           CLOSE FLOAT-EXC-FILE
+           CLOSE DATE-EXC-FILE
+           DISPLAY "EBCCONV0099-I RECORDS READ    = " WS-IN-COUNT
+           DISPLAY "EBCCONV0099-I RECORDS WRITTEN = " WS-OUT-COUNT
+           DISPLAY "EBCCONV0099-I FLOAT EXCEPTIONS = " WS-FLTEXC-COUNT
+           DISPLAY "EBCCONV0099-I DATE EXCEPTIONS  = " WS-DTEXC-COUNT
+           MOVE 0 TO RETURN-CODE.
+
+       9100-WRITE-CONTROL-REPORT.
+           MOVE SPACES TO RPT-LINE
+           STRING "EBCCONV CONTROL-TOTAL RECONCILIATION REPORT"
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-IN-COUNT TO WS-RPT-COUNT-EDIT
+           MOVE SPACES TO RPT-LINE
+           STRING "INPUT RECORD COUNT ........ "
+               WS-RPT-COUNT-EDIT
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE WS-OUT-COUNT TO WS-RPT-COUNT-EDIT
+           MOVE SPACES TO RPT-LINE
+           STRING "OUTPUT RECORD COUNT ....... "
+               WS-RPT-COUNT-EDIT
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           IF WS-IN-COUNT = WS-OUT-COUNT
+               STRING "RECORD COUNT ............... MATCH"
+                   DELIMITED BY SIZE INTO RPT-LINE
+               END-STRING
+           ELSE
+               STRING "RECORD COUNT ............... MISMATCH"
+                   DELIMITED BY SIZE INTO RPT-LINE
+               END-STRING
+           END-IF
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-SUM-ACCOUNT-BALANCE TO WS-RPT-AMOUNT-EDIT
+           MOVE SPACES TO RPT-LINE
+           STRING "SUM ACCOUNT-BALANCE ....... "
+               WS-RPT-AMOUNT-EDIT
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE WS-SUM-CREDIT-LIMIT TO WS-RPT-AMOUNT-EDIT
+           MOVE SPACES TO RPT-LINE
+           STRING "SUM CREDIT-LIMIT .......... "
+               WS-RPT-AMOUNT-EDIT
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE WS-SUM-TRANSACTION-AMOUNT TO WS-RPT-AMOUNT-EDIT
+           MOVE SPACES TO RPT-LINE
+           STRING "SUM LAST-TRANSACTION-AMOUNT  "
+               WS-RPT-AMOUNT-EDIT
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE.
+
+       9200-WRITE-JOB-LOG.
+           COMPUTE WS-JOB-ERROR-COUNT =
+               WS-FLTEXC-COUNT + WS-DTEXC-COUNT
+           OPEN EXTEND JOB-LOG-FILE
+           IF NOT WS-JOBLOG-OK
+               DISPLAY "EBCCONV0008-W UNABLE TO OPEN JOB LOG FILE "
+                       WS-JOBLOGFILE " STATUS " WS-JOBLOG-STATUS
+           ELSE
+               MOVE SPACES TO JOBLOG-LINE
+               MOVE 1 TO WS-LINE-PTR
+               MOVE WS-IN-COUNT TO WS-JOBLOG-COUNT-EDIT
+               STRING FUNCTION TRIM(WS-JOB-ID)
+                      "," WS-CURRENT-DATETIME(1:14)
+                      "," "INFILE=" FUNCTION TRIM(WS-INFILE)
+                      "," "OUTFILE=" FUNCTION TRIM(WS-OUTFILE)
+                      "," "RECORDS-READ="
+                          FUNCTION TRIM(WS-JOBLOG-COUNT-EDIT)
+                   DELIMITED BY SIZE INTO JOBLOG-LINE
+                   WITH POINTER WS-LINE-PTR
+               END-STRING
+               MOVE WS-OUT-COUNT TO WS-JOBLOG-COUNT-EDIT
+               STRING "," "RECORDS-WRITTEN="
+                          FUNCTION TRIM(WS-JOBLOG-COUNT-EDIT)
+                   DELIMITED BY SIZE INTO JOBLOG-LINE
+                   WITH POINTER WS-LINE-PTR
+               END-STRING
+               MOVE WS-JOB-ERROR-COUNT TO WS-JOBLOG-COUNT-EDIT
+               STRING "," "ERRORS=" FUNCTION TRIM(WS-JOBLOG-COUNT-EDIT)
+                      "," "COPYBOOK-VERSION="
+                          FUNCTION TRIM(WS-COPYBOOK-VERSION)
+                   DELIMITED BY SIZE INTO JOBLOG-LINE
+                   WITH POINTER WS-LINE-PTR
+               END-STRING
+               WRITE JOBLOG-LINE
+               CLOSE JOB-LOG-FILE
+           END-IF.
