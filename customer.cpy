@@ -29,7 +29,7 @@
                10  LAST-TRANSACTION-DATE.
                    15  YEAR                 PIC 9(4).
                    15  MONTH                PIC 9(2).
-                   15  DAY                  PIC 9(2).
+                   15  TXN-DAY              PIC 9(2).
                10  LAST-TRANSACTION-AMOUNT  PIC S9(7)V99 COMP-3.
                10  TRANSACTION-COUNT        PIC 9(5) COMP.
            05  NUMERIC-TYPES-EXAMPLES.
@@ -41,8 +41,12 @@
                10  COMP-3-PACKED            PIC S9(7)V99 COMP-3.
                10  COMP-1-FLOAT             COMP-1.
                10  COMP-2-DOUBLE            COMP-2.
-               10  SIGN-SEPARATE-LEADING    PIC S9(5) SIGN LEADING SEPARATE.
-               10  SIGN-SEPARATE-TRAILING   PIC S9(5) SIGN TRAILING SEPARATE.
+               10  SIGN-SEPARATE-LEADING    PIC S9(5)
+                                             SIGN LEADING SEPARATE
+                                             CHARACTER.
+               10  SIGN-SEPARATE-TRAILING   PIC S9(5)
+                                             SIGN TRAILING SEPARATE
+                                             CHARACTER.
                10  COMP-5-NATIVE            PIC S9(9) COMP-5.
                10  COMP-6-UNSIGNED          PIC 9(5) COMP-6.
            05  SPECIAL-FEATURES.
