@@ -0,0 +1,81 @@
+      *****************************************************************
+      * SIGNFMT - Shared signed-numeric formatting utility.            *
+      * Normalizes a signed value to one of three output conventions  *
+      * regardless of the caller's source PICTURE/USAGE, so every     *
+      * converter that emits SIGN-SEPARATE or COMP-3 numeric data can *
+      * present it the same way to downstream loaders.                *
+      *                                                                *
+      * LINKAGE:                                                      *
+      *   01  LK-VALUE       PIC S9(13)V9(3) COMP-3 - value to format *
+      *   01  LK-DECIMALS    PIC 9 COMP    - significant decimal      *
+      *                                      digits (0, 2 or 3)       *
+      *   01  LK-CONVENTION  PIC X(5)      - TRAIL, LEAD or SEP       *
+      *                        TRAIL - digits followed by a trailing  *
+      *                                minus for negative values      *
+      *                        LEAD  - a leading minus followed by    *
+      *                                digits for negative values     *
+      *                        SEP   - digits, a space, then a        *
+      *                                separate +/- sign column       *
+      *   01  LK-RESULT      PIC X(20)     - formatted result         *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNFMT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ABS-VALUE                 PIC 9(13)V9(3).
+       01  WS-SIGN-CHAR                 PIC X.
+       01  WS-INT-ONLY-EDIT             PIC Z(12)9.
+       01  WS-DEC2-EDIT                 PIC Z(11)9.99.
+       01  WS-DEC3-EDIT                 PIC Z(10)9.999.
+       01  WS-DIGITS-TRIMMED            PIC X(20).
+       LINKAGE SECTION.
+       01  LK-VALUE                     PIC S9(13)V9(3) COMP-3.
+       01  LK-DECIMALS                  PIC 9 COMP.
+       01  LK-CONVENTION                PIC X(5).
+       01  LK-RESULT                    PIC X(20).
+       PROCEDURE DIVISION USING LK-VALUE LK-DECIMALS LK-CONVENTION
+                                LK-RESULT.
+       000-MAIN.
+           MOVE SPACES TO LK-RESULT WS-DIGITS-TRIMMED
+           IF LK-VALUE < 0
+               MOVE '-' TO WS-SIGN-CHAR
+           ELSE
+               MOVE '+' TO WS-SIGN-CHAR
+           END-IF
+           COMPUTE WS-ABS-VALUE = FUNCTION ABS(LK-VALUE)
+           EVALUATE LK-DECIMALS
+               WHEN 0
+                   MOVE WS-ABS-VALUE TO WS-INT-ONLY-EDIT
+                   MOVE FUNCTION TRIM(WS-INT-ONLY-EDIT)
+                     TO WS-DIGITS-TRIMMED
+               WHEN 3
+                   MOVE WS-ABS-VALUE TO WS-DEC3-EDIT
+                   MOVE FUNCTION TRIM(WS-DEC3-EDIT)
+                     TO WS-DIGITS-TRIMMED
+               WHEN OTHER
+                   MOVE WS-ABS-VALUE TO WS-DEC2-EDIT
+                   MOVE FUNCTION TRIM(WS-DEC2-EDIT)
+                     TO WS-DIGITS-TRIMMED
+           END-EVALUATE
+           EVALUATE LK-CONVENTION
+               WHEN "LEAD"
+                   IF LK-VALUE < 0
+                       STRING "-" FUNCTION TRIM(WS-DIGITS-TRIMMED)
+                           DELIMITED BY SIZE INTO LK-RESULT
+                   ELSE
+                       MOVE WS-DIGITS-TRIMMED TO LK-RESULT
+                   END-IF
+               WHEN "SEP"
+                   STRING FUNCTION TRIM(WS-DIGITS-TRIMMED) " "
+                          WS-SIGN-CHAR
+                       DELIMITED BY SIZE INTO LK-RESULT
+               WHEN OTHER
+                   IF LK-VALUE < 0
+                       STRING FUNCTION TRIM(WS-DIGITS-TRIMMED) "-"
+                           DELIMITED BY SIZE INTO LK-RESULT
+                   ELSE
+                       MOVE WS-DIGITS-TRIMMED TO LK-RESULT
+                   END-IF
+           END-EVALUATE
+           GOBACK.
