@@ -0,0 +1,10 @@
+      *****************************************************************
+      * EBCDIC (CP037) to ASCII translate table                        *
+      * Indexed 1-256 by (EBCDIC byte value + 1); built at runtime by  *
+      * the EBCXLT subprogram.  Shared by every converter that needs  *
+      * to translate character data read from an EBCDIC source file.  *
+      *****************************************************************
+       01  WS-E2A-TABLE-AREA.
+           05  WS-E2A-TABLE             PIC X(256).
+           05  WS-E2A-TABLE-R REDEFINES WS-E2A-TABLE.
+               10  WS-E2A-ENTRY         PIC X OCCURS 256 TIMES.
